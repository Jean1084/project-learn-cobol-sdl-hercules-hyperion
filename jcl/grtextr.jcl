@@ -0,0 +1,10 @@
+//GRTEXTR  JOB  (ACCTG),'GREETING EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly extract of the day's new CUSTOMER-MASTER records to a
+//* fixed-width feed for the downstream CRM inbound loader.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GRTEXTR
+//CUSTMAST DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//GRTEXTR  DD DSN=PROD.GREETING.EXTRACT(+1),DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
