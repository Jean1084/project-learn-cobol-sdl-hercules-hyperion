@@ -0,0 +1,16 @@
+//SALUTB   JOB  (ACCTG),'GREETING BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly batch step for SALUT: greets one whole GREETING-INPUT
+//* intake file per run and maintains CUSTOMER-MASTER / CUSTSEQ.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SALUT
+//GREETIN  DD DSN=PROD.GREETING.INPUT,DISP=SHR
+//GREETOUT DD SYSOUT=*
+//CUSTSEQ  DD DSN=PROD.CUSTOMER.SEQ,DISP=OLD
+//CUSTMAST DD DSN=PROD.CUSTOMER.MASTER,DISP=OLD
+//GREETLOG DD DSN=PROD.GREETING.LOG,DISP=(MOD,KEEP,KEEP)
+//CUSTCKPT DD DSN=PROD.GREETING.CHECKPOINT,DISP=OLD
+//CTLRPT   DD SYSOUT=*
+//GREETEXC DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
