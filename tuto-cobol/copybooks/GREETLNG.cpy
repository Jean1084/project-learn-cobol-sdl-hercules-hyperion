@@ -0,0 +1,18 @@
+      *------------------------------------------------------------
+      * GREETLNG - table of greeting phrases by LANGUAGE-CODE.
+      * Add a new language by appending a FILLER row below (keep the
+      * OCCURS count in WS-GREETING-TABLE in step) - no other change
+      * needed, SALUT looks the phrase up by WS-GREET-LANG-CODE.
+      *------------------------------------------------------------
+       01  WS-GREETING-TABLE-DATA.
+           05  FILLER PIC X(20) VALUE "FREnchanté      !  ".
+           05  FILLER PIC X(20) VALUE "ENWelcome        !  ".
+           05  FILLER PIC X(20) VALUE "ESBienvenido     !  ".
+           05  FILLER PIC X(20) VALUE "DEWillkommen     !  ".
+
+       01  WS-GREETING-TABLE REDEFINES WS-GREETING-TABLE-DATA.
+           05  WS-GREETING-ENTRY OCCURS 4 TIMES
+                   INDEXED BY WS-GREET-IDX.
+               10  WS-GREET-LANG-CODE     PIC X(2).
+               10  WS-GREET-PREFIX        PIC X(15).
+               10  WS-GREET-SUFFIX        PIC X(3).
