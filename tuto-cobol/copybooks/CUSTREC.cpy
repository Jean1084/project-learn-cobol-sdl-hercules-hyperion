@@ -0,0 +1,16 @@
+      *------------------------------------------------------------
+      * CUSTREC - CUSTOMER-MASTER record layout, shared by SALUT
+      * (the batch greeter) and CUSTMNT (the online maintenance
+      * screen) so both stay in step on field definitions.
+      *
+      * CUST-NOM-KEY is an upper-cased copy of CUST-NOM maintained
+      * solely so programs can declare it as an ALTERNATE RECORD KEY
+      * and look up an existing customer by name with a keyed READ
+      * instead of a sequential scan of the whole file.
+      *------------------------------------------------------------
+       01  CUSTOMER-MASTER-RECORD.
+           05 CUST-ID                 PIC 9(9).
+           05 CUST-NOM                PIC A(30).
+           05 CUST-NOM-KEY            PIC A(30).
+           05 CUST-LANGUAGE-CODE      PIC X(2).
+           05 CUST-TIMESTAMP          PIC X(14).
