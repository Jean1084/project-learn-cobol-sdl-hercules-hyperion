@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-NOM-KEY WITH DUPLICATES
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT CUSTOMER-SEQ-FILE ASSIGN TO "CUSTSEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTSEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  CUSTOMER-SEQ-FILE.
+       01  CUSTOMER-SEQ-RECORD.
+           05 WS-LAST-CUSTOMER-ID     PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS          PIC XX.
+       01 WS-CUSTSEQ-STATUS           PIC XX.
+       01 WS-CURRENT-TIMESTAMP        PIC X(21).
+       01 WS-NEXT-CUSTOMER-ID         PIC 9(9).
+
+       01 WS-CHOIX-MENU               PIC X(1).
+           88 CHOIX-AJOUTER           VALUE 'A'.
+           88 CHOIX-MODIFIER          VALUE 'M'.
+           88 CHOIX-SUPPRIMER         VALUE 'S'.
+           88 CHOIX-QUITTER           VALUE 'Q'.
+
+       01 WS-FIN-PROGRAMME-SW         PIC X(1) VALUE 'N'.
+           88 FIN-PROGRAMME           VALUE 'O'.
+
+       01 WS-CONFIRMATION             PIC X(1).
+
+       SCREEN SECTION.
+       01  SCR-MENU.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "CUSTMNT - MAINTENANCE CLIENTS".
+           05 LINE 3 COLUMN 1 VALUE "A) Ajouter".
+           05 LINE 4 COLUMN 1 VALUE "M) Modifier".
+           05 LINE 5 COLUMN 1 VALUE "S) Supprimer".
+           05 LINE 6 COLUMN 1 VALUE "Q) Quitter".
+           05 LINE 8 COLUMN 1 VALUE "Choix : ".
+           05 LINE 8 COLUMN 9 PIC X USING WS-CHOIX-MENU.
+
+       01  SCR-AJOUT.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "AJOUT D'UN CLIENT".
+           05 LINE 3 COLUMN 1 VALUE "Nom         : ".
+           05 LINE 3 COLUMN 15 PIC A(30) USING CUST-NOM.
+           05 LINE 4 COLUMN 1 VALUE "Code langue : ".
+           05 LINE 4 COLUMN 15 PIC X(2) USING CUST-LANGUAGE-CODE.
+
+       01  SCR-MODIF-CLE.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "MODIFICATION D'UN CLIENT".
+           05 LINE 3 COLUMN 1 VALUE "ID Client a modifier : ".
+           05 LINE 3 COLUMN 24 PIC 9(9) USING CUST-ID.
+
+       01  SCR-MODIF-DONNEES.
+           05 LINE 4 COLUMN 1 VALUE "Nom         : ".
+           05 LINE 4 COLUMN 15 PIC A(30) USING CUST-NOM.
+           05 LINE 5 COLUMN 1 VALUE "Code langue : ".
+           05 LINE 5 COLUMN 15 PIC X(2) USING CUST-LANGUAGE-CODE.
+
+       01  SCR-SUPPR-CLE.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "SUPPRESSION D'UN CLIENT".
+           05 LINE 3 COLUMN 1 VALUE "ID Client a supprimer : ".
+           05 LINE 3 COLUMN 25 PIC 9(9) USING CUST-ID.
+
+       01  SCR-SUPPR-CONFIRM.
+           05 LINE 5 COLUMN 1 VALUE "Nom         : ".
+           05 LINE 5 COLUMN 15 PIC A(30) USING CUST-NOM.
+           05 LINE 6 COLUMN 1 VALUE "Confirmer (O/N) : ".
+           05 LINE 6 COLUMN 19 PIC X USING WS-CONFIRMATION.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1200-OUVRIR-CUSTOMER-MASTER
+           PERFORM 1100-OUVRIR-CUSTOMER-SEQ
+
+           PERFORM 1000-TRAITER-MENU UNTIL FIN-PROGRAMME
+
+           CLOSE CUSTOMER-MASTER
+
+           REWRITE CUSTOMER-SEQ-RECORD
+           CLOSE CUSTOMER-SEQ-FILE
+
+           STOP RUN.
+
+       1200-OUVRIR-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER
+           IF WS-CUSTMAST-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+
+       1100-OUVRIR-CUSTOMER-SEQ.
+           OPEN I-O CUSTOMER-SEQ-FILE
+           IF WS-CUSTSEQ-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-SEQ-FILE
+               MOVE ZERO TO WS-LAST-CUSTOMER-ID
+               WRITE CUSTOMER-SEQ-RECORD
+               CLOSE CUSTOMER-SEQ-FILE
+               OPEN I-O CUSTOMER-SEQ-FILE
+           END-IF
+
+           READ CUSTOMER-SEQ-FILE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       1000-TRAITER-MENU.
+           MOVE SPACES TO WS-CHOIX-MENU
+           DISPLAY SCR-MENU
+           ACCEPT SCR-MENU
+
+           EVALUATE TRUE
+               WHEN CHOIX-AJOUTER
+                   PERFORM 2000-AJOUTER-CLIENT
+               WHEN CHOIX-MODIFIER
+                   PERFORM 3000-MODIFIER-CLIENT
+               WHEN CHOIX-SUPPRIMER
+                   PERFORM 4000-SUPPRIMER-CLIENT
+               WHEN CHOIX-QUITTER
+                   SET FIN-PROGRAMME TO TRUE
+               WHEN OTHER
+                   DISPLAY "CUSTMNT: choix invalide"
+           END-EVALUATE.
+
+       2000-AJOUTER-CLIENT.
+           MOVE SPACES TO CUST-NOM
+           MOVE SPACES TO CUST-LANGUAGE-CODE
+
+           DISPLAY SCR-AJOUT
+           ACCEPT SCR-AJOUT
+
+           ADD 1 TO WS-LAST-CUSTOMER-ID GIVING WS-NEXT-CUSTOMER-ID
+           MOVE WS-NEXT-CUSTOMER-ID TO WS-LAST-CUSTOMER-ID
+           MOVE WS-NEXT-CUSTOMER-ID TO CUST-ID
+           MOVE FUNCTION UPPER-CASE(CUST-NOM) TO CUST-NOM-KEY
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO CUST-TIMESTAMP
+
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTMNT: cle client deja utilisee " CUST-ID
+               NOT INVALID KEY
+                   DISPLAY "CUSTMNT: client ajoute sous ID " CUST-ID
+           END-WRITE.
+
+       3000-MODIFIER-CLIENT.
+           MOVE ZERO TO CUST-ID
+
+           DISPLAY SCR-MODIF-CLE
+           ACCEPT SCR-MODIF-CLE
+
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "CUSTMNT: client introuvable"
+               NOT INVALID KEY
+                   DISPLAY SCR-MODIF-DONNEES
+                   ACCEPT SCR-MODIF-DONNEES
+                   MOVE FUNCTION UPPER-CASE(CUST-NOM) TO CUST-NOM-KEY
+
+                   REWRITE CUSTOMER-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "CUSTMNT: echec de la mise a jour"
+                       NOT INVALID KEY
+                           DISPLAY "CUSTMNT: client modifie"
+                   END-REWRITE
+           END-READ.
+
+       4000-SUPPRIMER-CLIENT.
+           MOVE ZERO TO CUST-ID
+
+           DISPLAY SCR-SUPPR-CLE
+           ACCEPT SCR-SUPPR-CLE
+
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "CUSTMNT: client introuvable"
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-CONFIRMATION
+                   DISPLAY SCR-SUPPR-CONFIRM
+                   ACCEPT SCR-SUPPR-CONFIRM
+
+                   IF WS-CONFIRMATION = 'O' OR WS-CONFIRMATION = 'o'
+                       DELETE CUSTOMER-MASTER
+                           INVALID KEY
+                               DISPLAY "CUSTMNT: echec suppression"
+                           NOT INVALID KEY
+                               DISPLAY "CUSTMNT: client supprime"
+                       END-DELETE
+                   ELSE
+                       DISPLAY "CUSTMNT: suppression annulee"
+                   END-IF
+           END-READ.
