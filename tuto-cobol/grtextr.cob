@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRTEXTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-NOM-KEY WITH DUPLICATES
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT GREETING-EXTRACT ASSIGN TO "GRTEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  GREETING-EXTRACT.
+       01  GREETING-EXTRACT-RECORD.
+           05 EXT-CUST-ID              PIC 9(9).
+           05 EXT-NOM                  PIC A(30).
+           05 EXT-LANGUAGE-CODE        PIC X(2).
+           05 EXT-TIMESTAMP            PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS          PIC XX.
+       01 WS-EXTRACT-STATUS           PIC XX.
+
+       01 WS-CUSTMAST-SW              PIC X(1) VALUE 'N'.
+           88 FIN-CUSTOMER-MASTER     VALUE 'O'.
+
+       01 WS-CURRENT-TIMESTAMP        PIC X(21).
+       01 WS-AUJOURDHUI               PIC X(8).
+       01 WS-EXTRACT-COUNT            PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+
+           PERFORM 2000-TRAITER-UN-CLIENT UNTIL FIN-CUSTOMER-MASTER
+
+           PERFORM 9000-TERMINAISON
+
+           STOP RUN.
+
+       1000-INITIALISATION.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN OUTPUT GREETING-EXTRACT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-AUJOURDHUI
+
+           PERFORM 1050-LIRE-CUSTOMER-MASTER.
+
+       1050-LIRE-CUSTOMER-MASTER.
+           READ CUSTOMER-MASTER
+               AT END SET FIN-CUSTOMER-MASTER TO TRUE
+           END-READ.
+
+       2000-TRAITER-UN-CLIENT.
+           IF CUST-TIMESTAMP(1:8) = WS-AUJOURDHUI
+               MOVE CUST-ID TO EXT-CUST-ID
+               MOVE CUST-NOM TO EXT-NOM
+               MOVE CUST-LANGUAGE-CODE TO EXT-LANGUAGE-CODE
+               MOVE CUST-TIMESTAMP TO EXT-TIMESTAMP
+
+               WRITE GREETING-EXTRACT-RECORD
+
+               ADD 1 TO WS-EXTRACT-COUNT
+           END-IF
+
+           PERFORM 1050-LIRE-CUSTOMER-MASTER.
+
+       9000-TERMINAISON.
+           CLOSE CUSTOMER-MASTER
+           CLOSE GREETING-EXTRACT
+
+           DISPLAY "GRTEXTR: " WS-EXTRACT-COUNT " clients extraits".
