@@ -4,23 +4,522 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT GREETING-INPUT ASSIGN TO "GREETIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GREETIN-STATUS.
+
+           SELECT GREETING-REPORT ASSIGN TO "GREETOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GREETOUT-STATUS.
+
+           SELECT CUSTOMER-SEQ-FILE ASSIGN TO "CUSTSEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTSEQ-STATUS.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-NOM-KEY WITH DUPLICATES
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT GREETING-LOG ASSIGN TO "GREETLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GREETLOG-STATUS.
+
+           SELECT CUSTOMER-CKPT-FILE ASSIGN TO "CUSTCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTCKPT-STATUS.
+
+           SELECT GREETING-CTL-RPT ASSIGN TO "CTLRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLRPT-STATUS.
+
+           SELECT GREETING-EXCEPT ASSIGN TO "GREETEXC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GREETEXC-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  GREETING-INPUT.
+       01  GREETING-INPUT-RECORD.
+           05 GI-NOM-UTILISATEUR      PIC A(30).
+           05 GI-LANGUAGE-CODE        PIC X(2).
+
+       FD  GREETING-REPORT.
+       01  GREETING-REPORT-RECORD     PIC X(80).
+
+       FD  CUSTOMER-SEQ-FILE.
+       01  CUSTOMER-SEQ-RECORD.
+           05 WS-LAST-CUSTOMER-ID     PIC 9(9).
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  GREETING-LOG.
+       01  GREETING-LOG-RECORD.
+           05 LOG-RUN-ID               PIC X(14).
+           05 LOG-TIMESTAMP            PIC X(14).
+           05 LOG-NOM                  PIC A(30).
+
+       FD  CUSTOMER-CKPT-FILE.
+       01  CUSTOMER-CKPT-RECORD.
+           05 CKPT-RECORD-COUNT        PIC 9(9).
+           05 CKPT-GREETING-COUNT      PIC 9(9).
+           05 CKPT-REJECT-COUNT        PIC 9(9).
+           05 CKPT-DOUBLON-COUNT       PIC 9(9).
+           05 CKPT-LAST-CUSTOMER-ID    PIC 9(9).
+
+       FD  GREETING-CTL-RPT.
+       01  GREETING-CTL-RPT-RECORD     PIC X(80).
+
+       FD  GREETING-EXCEPT.
+       01  GREETING-EXCEPT-RECORD      PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01 NOM-UTILISATEUR     PIC A(30).
-       01 MESSAGE             PIC X(80).
+       01 NOM-UTILISATEUR             PIC A(30).
+       01 LANGUAGE-CODE               PIC X(2).
+       01 WS-GREETING-MSG             PIC X(80).
+
+       COPY GREETLNG.
+
+       01 WS-FILE-STATUS-GROUP.
+           05 WS-GREETIN-STATUS      PIC XX.
+           05 WS-GREETOUT-STATUS     PIC XX.
+           05 WS-CUSTSEQ-STATUS       PIC XX.
+           05 WS-CUSTMAST-STATUS      PIC XX.
+           05 WS-GREETLOG-STATUS      PIC XX.
+           05 WS-CUSTCKPT-STATUS      PIC XX.
+           05 WS-CTLRPT-STATUS        PIC XX.
+           05 WS-GREETEXC-STATUS      PIC XX.
+
+       01 WS-NEXT-CUSTOMER-ID         PIC 9(9).
+
+       01 WS-DOUBLON-SW               PIC X(1).
+           88 DOUBLON-TROUVE          VALUE 'O'.
+           88 DOUBLON-ABSENT          VALUE 'N'.
+       01 WS-DOUBLON-CUST-ID          PIC 9(9).
+       01 WS-DOUBLON-COUNT            PIC 9(9) VALUE ZERO.
+
+       01 WS-DEJA-TRAITE-SW           PIC X(1).
+           88 DEJA-TRAITE             VALUE 'O'.
+           88 PAS-DEJA-TRAITE         VALUE 'N'.
+       01 WS-EN-REPRISE-SW            PIC X(1) VALUE 'N'.
+           88 EN-REPRISE              VALUE 'O'.
+           88 PAS-EN-REPRISE          VALUE 'N'.
+       01 WS-REPRISE-BORNE-ID         PIC 9(9) VALUE ZERO.
+
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+       01 WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+       01 WS-GREETING-COUNT           PIC 9(9) VALUE ZERO.
+       01 WS-REJECT-COUNT             PIC 9(9) VALUE ZERO.
+       01 WS-CKPT-RESTART-COUNT       PIC 9(9) VALUE ZERO.
+       01 WS-CKPT-QUOTIENT            PIC 9(9) VALUE ZERO.
+       01 WS-CKPT-REMAINDER           PIC 9(9) VALUE ZERO.
+       01 WS-SKIP-INDEX                PIC 9(9) VALUE ZERO.
+
+       01 WS-CTL-LIGNE                PIC X(80).
+       01 WS-CTL-COMPTEUR             PIC ZZZ,ZZZ,ZZ9.
+
+       01 WS-RUN-ID                   PIC X(14).
+       01 WS-CURRENT-TIMESTAMP        PIC X(21).
+
+       01 WS-NOM-VALIDE               PIC X(1).
+           88 NOM-VALIDE              VALUE 'O'.
+           88 NOM-INVALIDE            VALUE 'N'.
+
+       01 WS-GREETIN-SW               PIC X(1) VALUE 'N'.
+           88 FIN-GREETING-INPUT      VALUE 'O'.
 
        PROCEDURE DIVISION.
-           DISPLAY "Quel est ton prénom ? "
-           ACCEPT NOM-UTILISATEUR
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+
+           PERFORM 2000-TRAITER-UN-ENREGISTREMENT
+               UNTIL FIN-GREETING-INPUT
+
+           PERFORM 9000-TERMINAISON
+
+           STOP RUN.
+
+       1000-INITIALISATION.
+           OPEN INPUT GREETING-INPUT
+           OPEN OUTPUT GREETING-REPORT
+           PERFORM 1150-OUVRIR-GREETING-LOG
+           OPEN OUTPUT GREETING-CTL-RPT
+           OPEN OUTPUT GREETING-EXCEPT
+           PERFORM 1100-OUVRIR-CUSTOMER-SEQ
+           PERFORM 1200-OUVRIR-CUSTOMER-MASTER
+           PERFORM 1300-OUVRIR-CHECKPOINT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO WS-RUN-ID
+
+           PERFORM 1050-LIRE-GREETING-INPUT
+
+           IF NOT FIN-GREETING-INPUT
+               ADD 1 TO WS-RECORD-COUNT
+           END-IF
+
+           PERFORM 1350-RESTAURER-POSITION.
+
+       1150-OUVRIR-GREETING-LOG.
+           OPEN EXTEND GREETING-LOG
+           IF WS-GREETLOG-STATUS = "35"
+               OPEN OUTPUT GREETING-LOG
+               CLOSE GREETING-LOG
+               OPEN EXTEND GREETING-LOG
+           END-IF.
+
+       1050-LIRE-GREETING-INPUT.
+           READ GREETING-INPUT
+               AT END SET FIN-GREETING-INPUT TO TRUE
+           END-READ
+
+           IF NOT FIN-GREETING-INPUT
+               MOVE GI-NOM-UTILISATEUR TO NOM-UTILISATEUR
+               MOVE GI-LANGUAGE-CODE TO LANGUAGE-CODE
+           END-IF.
+
+       1100-OUVRIR-CUSTOMER-SEQ.
+           OPEN I-O CUSTOMER-SEQ-FILE
+           IF WS-CUSTSEQ-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-SEQ-FILE
+               MOVE ZERO TO WS-LAST-CUSTOMER-ID
+               WRITE CUSTOMER-SEQ-RECORD
+               CLOSE CUSTOMER-SEQ-FILE
+               OPEN I-O CUSTOMER-SEQ-FILE
+           END-IF
+
+           READ CUSTOMER-SEQ-FILE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       1200-OUVRIR-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER
+           IF WS-CUSTMAST-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+
+       1300-OUVRIR-CHECKPOINT.
+           OPEN I-O CUSTOMER-CKPT-FILE
+           IF WS-CUSTCKPT-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-CKPT-FILE
+               MOVE ZERO TO CKPT-RECORD-COUNT
+               MOVE ZERO TO CKPT-GREETING-COUNT
+               MOVE ZERO TO CKPT-REJECT-COUNT
+               MOVE ZERO TO CKPT-DOUBLON-COUNT
+               MOVE ZERO TO CKPT-LAST-CUSTOMER-ID
+               WRITE CUSTOMER-CKPT-RECORD
+               CLOSE CUSTOMER-CKPT-FILE
+               OPEN I-O CUSTOMER-CKPT-FILE
+           END-IF
+
+           READ CUSTOMER-CKPT-FILE
+               NOT AT END
+                   CONTINUE
+           END-READ
+
+           MOVE CKPT-RECORD-COUNT TO WS-CKPT-RESTART-COUNT
+           MOVE CKPT-GREETING-COUNT TO WS-GREETING-COUNT
+           MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+           MOVE CKPT-DOUBLON-COUNT TO WS-DOUBLON-COUNT
+
+           IF WS-CKPT-RESTART-COUNT > 0
+               SET EN-REPRISE TO TRUE
+               MOVE CKPT-LAST-CUSTOMER-ID TO WS-REPRISE-BORNE-ID
+               IF WS-REPRISE-BORNE-ID > WS-LAST-CUSTOMER-ID
+                   MOVE WS-REPRISE-BORNE-ID TO WS-LAST-CUSTOMER-ID
+               END-IF
+           ELSE
+               SET PAS-EN-REPRISE TO TRUE
+           END-IF.
+
+       1350-RESTAURER-POSITION.
+           IF WS-CKPT-RESTART-COUNT > 0
+               DISPLAY "SALUT: reprise apres abend - saut de "
+                       WS-CKPT-RESTART-COUNT " enreg. deja traites"
+
+               MOVE 1 TO WS-SKIP-INDEX
+               PERFORM UNTIL WS-SKIP-INDEX > WS-CKPT-RESTART-COUNT
+                          OR FIN-GREETING-INPUT
+                   PERFORM 1050-LIRE-GREETING-INPUT
+                   ADD 1 TO WS-SKIP-INDEX
+               END-PERFORM
 
-           STRING "Enchanté, " DELIMITED BY SIZE
+               IF FIN-GREETING-INPUT
+                   MOVE WS-CKPT-RESTART-COUNT TO WS-RECORD-COUNT
+               ELSE
+                   ADD 1 TO WS-CKPT-RESTART-COUNT GIVING WS-RECORD-COUNT
+               END-IF
+           END-IF.
+
+       2000-TRAITER-UN-ENREGISTREMENT.
+           PERFORM 5000-ENREGISTRER-LOG
+
+           PERFORM 3000-VALIDER-NOM
+
+           IF NOM-VALIDE
+               PERFORM 3200-RECHERCHER-PHRASE
+
+               STRING FUNCTION TRIM(WS-GREET-PREFIX(WS-GREET-IDX))
+                          DELIMITED BY SIZE
+                      ", " DELIMITED BY SIZE
+                      NOM-UTILISATEUR DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-GREET-SUFFIX(WS-GREET-IDX))
+                          DELIMITED BY SIZE
+                      INTO WS-GREETING-MSG
+
+               MOVE WS-GREETING-MSG TO GREETING-REPORT-RECORD
+               WRITE GREETING-REPORT-RECORD
+
+               IF WS-GREETOUT-STATUS NOT = "00"
+                   DISPLAY "SALUT: erreur ecriture GREETOUT, statut "
+                           WS-GREETOUT-STATUS
+               END-IF
+
+               PERFORM 4000-ENREGISTRER-CLIENT
+           ELSE
+               MOVE "SALUT: saisie rejetee, aucun enreg. cree"
+                   TO GREETING-REPORT-RECORD
+               WRITE GREETING-REPORT-RECORD
+
+               IF WS-GREETOUT-STATUS NOT = "00"
+                   DISPLAY "SALUT: erreur ecriture GREETOUT, statut "
+                           WS-GREETOUT-STATUS
+               END-IF
+
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 6000-ECRIRE-CHECKPOINT
+           END-IF
+
+           PERFORM 1050-LIRE-GREETING-INPUT
+           IF NOT FIN-GREETING-INPUT
+               ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+
+       3000-VALIDER-NOM.
+           MOVE 'O' TO WS-NOM-VALIDE
+
+           IF NOM-UTILISATEUR = SPACES OR NOM-UTILISATEUR = LOW-VALUES
+               MOVE 'N' TO WS-NOM-VALIDE
+               DISPLAY "SALUT: nom vide ou non renseigne - rejete"
+           ELSE
+               IF NOM-UTILISATEUR IS NOT ALPHABETIC
+                   MOVE 'N' TO WS-NOM-VALIDE
+                   DISPLAY "SALUT: nom contient des caracteres non "
+                           "alphabetiques - rejete"
+               END-IF
+           END-IF.
+
+       3200-RECHERCHER-PHRASE.
+           IF LANGUAGE-CODE = SPACES OR LANGUAGE-CODE = LOW-VALUES
+               MOVE "FR" TO LANGUAGE-CODE
+           END-IF
+
+           SET WS-GREET-IDX TO 1
+           SEARCH WS-GREETING-ENTRY
+               AT END
+                   DISPLAY "SALUT: code langue inconnu " LANGUAGE-CODE
+                           " - FR par defaut"
+                   MOVE "FR" TO LANGUAGE-CODE
+                   SET WS-GREET-IDX TO 1
+               WHEN WS-GREET-LANG-CODE(WS-GREET-IDX) = LANGUAGE-CODE
+                   CONTINUE
+           END-SEARCH.
+
+       4000-ENREGISTRER-CLIENT.
+           PERFORM 4150-VERIFIER-DOUBLON
+
+           EVALUATE TRUE
+               WHEN DEJA-TRAITE
+                   DISPLAY "SALUT: " NOM-UTILISATEUR
+                           " deja ecrit avant reprise - saute"
+               WHEN DOUBLON-TROUVE
+                   PERFORM 4300-ECRIRE-EXCEPTION
+               WHEN OTHER
+                   PERFORM 4100-PROCHAIN-CUSTOMER-ID
+                   PERFORM 4200-ECRIRE-CUSTOMER-MASTER
+                   ADD 1 TO WS-GREETING-COUNT
+           END-EVALUATE.
+
+       4100-PROCHAIN-CUSTOMER-ID.
+           ADD 1 TO WS-LAST-CUSTOMER-ID
+               GIVING WS-NEXT-CUSTOMER-ID
+           MOVE WS-NEXT-CUSTOMER-ID TO WS-LAST-CUSTOMER-ID.
+
+       4150-VERIFIER-DOUBLON.
+           SET DOUBLON-ABSENT TO TRUE
+           SET PAS-DEJA-TRAITE TO TRUE
+           MOVE FUNCTION UPPER-CASE(NOM-UTILISATEUR) TO CUST-NOM-KEY
+
+           READ CUSTOMER-MASTER KEY IS CUST-NOM-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF EN-REPRISE AND CUST-ID > WS-REPRISE-BORNE-ID
+                       SET DEJA-TRAITE TO TRUE
+                   ELSE
+                       SET DOUBLON-TROUVE TO TRUE
+                       MOVE CUST-ID TO WS-DOUBLON-CUST-ID
+                   END-IF
+           END-READ.
+
+       4200-ECRIRE-CUSTOMER-MASTER.
+           MOVE WS-NEXT-CUSTOMER-ID TO CUST-ID
+           MOVE NOM-UTILISATEUR TO CUST-NOM
+           MOVE FUNCTION UPPER-CASE(NOM-UTILISATEUR) TO CUST-NOM-KEY
+           MOVE LANGUAGE-CODE TO CUST-LANGUAGE-CODE
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO CUST-TIMESTAMP
+
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "SALUT: cle client deja utilisee " CUST-ID
+           END-WRITE
+
+           IF WS-CUSTMAST-STATUS NOT = "00"
+              AND WS-CUSTMAST-STATUS NOT = "22"
+               DISPLAY "SALUT: erreur ecriture CUSTOMER-MASTER, statut "
+                       WS-CUSTMAST-STATUS
+           END-IF.
+
+       4300-ECRIRE-EXCEPTION.
+           ADD 1 TO WS-DOUBLON-COUNT
+
+           MOVE SPACES TO WS-CTL-LIGNE
+           STRING "DOUBLON: " DELIMITED BY SIZE
                   NOM-UTILISATEUR DELIMITED BY SPACE
-                  " !" DELIMITED BY SIZE
-                  INTO MESSAGE
+                  " existe deja sous CUST-ID " DELIMITED BY SIZE
+                  WS-DOUBLON-CUST-ID DELIMITED BY SIZE
+                  INTO WS-CTL-LIGNE
+           MOVE WS-CTL-LIGNE TO GREETING-EXCEPT-RECORD
+           WRITE GREETING-EXCEPT-RECORD
+
+           IF WS-GREETEXC-STATUS NOT = "00"
+               DISPLAY "SALUT: erreur ecriture GREETING-EXCEPT, statut "
+                       WS-GREETEXC-STATUS
+           END-IF
+
+           DISPLAY "SALUT: doublon detecte pour " NOM-UTILISATEUR.
+
+       5000-ENREGISTRER-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+
+           MOVE WS-RUN-ID TO LOG-RUN-ID
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO LOG-TIMESTAMP
+           MOVE NOM-UTILISATEUR TO LOG-NOM
+
+           WRITE GREETING-LOG-RECORD
+
+           IF WS-GREETLOG-STATUS NOT = "00"
+               DISPLAY "SALUT: erreur ecriture GREETING-LOG, statut "
+                       WS-GREETLOG-STATUS
+           END-IF.
+
+       6000-ECRIRE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-GREETING-COUNT TO CKPT-GREETING-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-DOUBLON-COUNT TO CKPT-DOUBLON-COUNT
+           MOVE WS-LAST-CUSTOMER-ID TO CKPT-LAST-CUSTOMER-ID
+           REWRITE CUSTOMER-CKPT-RECORD
+           DISPLAY "SALUT: checkpoint ecrit a " WS-RECORD-COUNT
+                   " enregistrements".
+
+       7000-IMPRIMER-RAPPORT-CONTROLE.
+           MOVE "SALUT - RAPPORT DE CONTROLE DU TRAITEMENT"
+               TO GREETING-CTL-RPT-RECORD
+           WRITE GREETING-CTL-RPT-RECORD
+           PERFORM 7050-VERIFIER-STATUT-RAPPORT
+
+           MOVE "----------------------------------------"
+               TO GREETING-CTL-RPT-RECORD
+           WRITE GREETING-CTL-RPT-RECORD
+           PERFORM 7050-VERIFIER-STATUT-RAPPORT
+
+           MOVE SPACES TO WS-CTL-LIGNE
+           STRING "RUN-ID                    : " DELIMITED BY SIZE
+                  WS-RUN-ID DELIMITED BY SIZE
+                  INTO WS-CTL-LIGNE
+           MOVE WS-CTL-LIGNE TO GREETING-CTL-RPT-RECORD
+           WRITE GREETING-CTL-RPT-RECORD
+           PERFORM 7050-VERIFIER-STATUT-RAPPORT
+
+           MOVE WS-RECORD-COUNT TO WS-CTL-COMPTEUR
+           MOVE SPACES TO WS-CTL-LIGNE
+           STRING "ENREGISTREMENTS LUS       : " DELIMITED BY SIZE
+                  WS-CTL-COMPTEUR DELIMITED BY SIZE
+                  INTO WS-CTL-LIGNE
+           MOVE WS-CTL-LIGNE TO GREETING-CTL-RPT-RECORD
+           WRITE GREETING-CTL-RPT-RECORD
+           PERFORM 7050-VERIFIER-STATUT-RAPPORT
+
+           MOVE WS-GREETING-COUNT TO WS-CTL-COMPTEUR
+           MOVE SPACES TO WS-CTL-LIGNE
+           STRING "SALUTATIONS PRODUITES     : " DELIMITED BY SIZE
+                  WS-CTL-COMPTEUR DELIMITED BY SIZE
+                  INTO WS-CTL-LIGNE
+           MOVE WS-CTL-LIGNE TO GREETING-CTL-RPT-RECORD
+           WRITE GREETING-CTL-RPT-RECORD
+           PERFORM 7050-VERIFIER-STATUT-RAPPORT
+
+           MOVE WS-REJECT-COUNT TO WS-CTL-COMPTEUR
+           MOVE SPACES TO WS-CTL-LIGNE
+           STRING "ENREGISTREMENTS REJETES   : " DELIMITED BY SIZE
+                  WS-CTL-COMPTEUR DELIMITED BY SIZE
+                  INTO WS-CTL-LIGNE
+           MOVE WS-CTL-LIGNE TO GREETING-CTL-RPT-RECORD
+           WRITE GREETING-CTL-RPT-RECORD
+           PERFORM 7050-VERIFIER-STATUT-RAPPORT
+
+           MOVE WS-DOUBLON-COUNT TO WS-CTL-COMPTEUR
+           MOVE SPACES TO WS-CTL-LIGNE
+           STRING "DOUBLONS DETECTES         : " DELIMITED BY SIZE
+                  WS-CTL-COMPTEUR DELIMITED BY SIZE
+                  INTO WS-CTL-LIGNE
+           MOVE WS-CTL-LIGNE TO GREETING-CTL-RPT-RECORD
+           WRITE GREETING-CTL-RPT-RECORD
+           PERFORM 7050-VERIFIER-STATUT-RAPPORT
+
+           MOVE "----------------------------------------"
+               TO GREETING-CTL-RPT-RECORD
+           WRITE GREETING-CTL-RPT-RECORD
+           PERFORM 7050-VERIFIER-STATUT-RAPPORT.
+
+       7050-VERIFIER-STATUT-RAPPORT.
+           IF WS-CTLRPT-STATUS NOT = "00"
+               DISPLAY "SALUT: erreur ecriture CTLRPT, statut "
+                       WS-CTLRPT-STATUS
+           END-IF.
+
+       9000-TERMINAISON.
+           PERFORM 7000-IMPRIMER-RAPPORT-CONTROLE
+
+           CLOSE GREETING-INPUT
+           CLOSE GREETING-REPORT
+           CLOSE GREETING-LOG
+           CLOSE GREETING-CTL-RPT
+           CLOSE GREETING-EXCEPT
+
+           REWRITE CUSTOMER-SEQ-RECORD
+           CLOSE CUSTOMER-SEQ-FILE
 
-           DISPLAY MESSAGE
+           CLOSE CUSTOMER-MASTER
 
-           STOP RUN.
\ No newline at end of file
+           MOVE ZERO TO CKPT-RECORD-COUNT
+           MOVE ZERO TO CKPT-GREETING-COUNT
+           MOVE ZERO TO CKPT-REJECT-COUNT
+           MOVE ZERO TO CKPT-DOUBLON-COUNT
+           MOVE ZERO TO CKPT-LAST-CUSTOMER-ID
+           REWRITE CUSTOMER-CKPT-RECORD
+           CLOSE CUSTOMER-CKPT-FILE.
